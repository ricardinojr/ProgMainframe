@@ -0,0 +1,68 @@
+//CGPRG007 JOB (ACCTNO),'ESTATISTICAS TRANSITO',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* EXECUCAO MENSAL DO CGPRG007 - ESTATISTICAS DE ACIDENTES       *
+//* RELCID7 - RELATORIO DE SAIDA PARA A COORDENADORIA DE TRANSITO *
+//* CIDMAST - HISTORICO (VSAM KSDS) DE CIDADES POR DATA DE CARGA  *
+//*--------------------------------------------------------------*
+//* CIDMAST E O GDG BASE DE RELCID7 SAO PRE-REQUISITOS DESTE JOB  *
+//* E NAO SAO CRIADOS POR ELE - VER INSTALACAO ABAIXO.            *
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DEFINE CLUSTER (NAME(PROD.CGPRG007.CIDMAST)    -
+         INDEXED                                 -
+         KEYS(13 0)                              -
+         RECORDSIZE(31 31)                       -
+         TRACKS(10 5)                            -
+         SHAREOPTIONS(2 3))                       -
+  DATA  (NAME(PROD.CGPRG007.CIDMAST.DATA))        -
+  INDEX (NAME(PROD.CGPRG007.CIDMAST.INDEX))
+  SET MAXCC = 0
+/*
+//* STEP005 SO TEM EFEITO NA 1A. EXECUCAO - NAS SEGUINTES O CLUSTER
+//* JA EXISTE E O DEFINE TERMINA COM RC=12 (DUPLICADO), SEM IMPACTO:
+//* STEP010 NAO TEM COND LIGADO A STEP005 E SEMPRE EXECUTA.
+//STEP010  EXEC PGM=CGPRG007
+//STEPLIB  DD  DSN=PROD.COBLIB.LOAD,DISP=SHR
+//* RELATORIO MENSAL - GDG: CADA EXECUCAO GERA UMA NOVA GERACAO
+//* (+1). O GDG BASE (PROD.CGPRG007.RELATORIO) E DEFINIDO UMA UNICA
+//* VEZ NA INSTALACAO (IDCAMS DEFINE GDG) E NAO E REPETIDO AQUI.
+//* RETOMADA (1O. CARTAO DA SYSIN = 'S'): O PROGRAMA ABRE A GERACAO
+//* COM OPEN EXTEND PARA PRESERVAR AS LINHAS JA GRAVADAS - A JCL DE
+//* RETOMADA DEVE SUBSTITUIR ESTE DD POR DSN=PROD.CGPRG007.RELATORIO
+//* (0),DISP=MOD, APONTANDO PARA A GERACAO DA EXECUCAO QUE ABENDOU,
+//* EM VEZ DE (+1),DISP=NEW.
+//RELCID7  DD  DSN=PROD.CGPRG007.RELATORIO(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CIDMAST  DD  DSN=PROD.CGPRG007.CIDMAST,DISP=SHR
+//* CKPOINT - CHECKPOINT GRAVADO A CADA CIDADE PROCESSADA, PARA QUE
+//* UM ABEND NUNCA DEIXE CIDADES JA GRAVADAS NO RELATORIO/CIDMAST
+//* DE FORA DO PONTO DE RETOMADA.
+//* DISP=MOD: CRIA O DSN NA 1A. EXECUCAO; NUMA RETOMADA (1O. CARTAO
+//* DA SYSIN = 'S') O PROGRAMA PRIMEIRO LE O CKPOINT DA EXECUCAO QUE
+//* ABENDOU E SO DEPOIS O RECRIA (OPEN OUTPUT) PARA OS PROXIMOS
+//* CHECKPOINTS DESTA EXECUCAO.
+//* LRECL=11065: REG-CKPOINT (COBLIB/CGPRG007.cob) E UM REGISTRO FIXO
+//* DOMINADO PELA CKPT-TAB-RANKING (OCCURS 500 * 21 BYTES = 10500).
+//CKPOINT  DD  DSN=PROD.CGPRG007.CKPOINT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=11065,BLKSIZE=0)
+//* 1O. CARTAO DA SYSIN: OPCAO DE RESTART - 'N' = CARGA NORMAL,
+//* 'S' = RETOMA A PARTIR DO ULTIMO CHECKPOINT GRAVADO EM CKPOINT.
+//* 2O. CARTAO: CUSTO MEDIO POR ACIDENTE (9(07)V99) E CUSTO MEDIO
+//* POR OBITO (9(07)V99), PARA O IMPACTO FINANCEIRO (R$)
+//SYSIN    DD  *
+N
+000085000001200000
+00101SP0012345S00120002
+00102RJ0009876N00080001
+00103MG0005432S00040001
+99999999999999999999999
+/*
+//SYSOUT   DD  SYSOUT=*
+//
