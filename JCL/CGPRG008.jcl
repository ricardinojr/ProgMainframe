@@ -0,0 +1,13 @@
+//CGPRG008 JOB (ACCTNO),'COMPARATIVO DE PERIODOS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* COMPARA DUAS CARGAS DO CIDADES-MASTER (CGPRG007) POR CIDADE   *
+//* SYSIN: DATA DO PERIODO ANTERIOR (8) + DATA DO PERIODO ATUAL(8)*
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CGPRG008
+//STEPLIB  DD  DSN=PROD.COBLIB.LOAD,DISP=SHR
+//CIDMAST  DD  DSN=PROD.CGPRG007.CIDMAST,DISP=SHR
+//SYSIN    DD  *
+2026060120260701
+//SYSOUT   DD  SYSOUT=*
+//
