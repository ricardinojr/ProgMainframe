@@ -0,0 +1,254 @@
+       IDENTIFICATION DIVISION.
+      *=======================*
+       PROGRAM-ID.    CGPRG008.
+       AUTHOR.        LUANA - RICARDINO.
+       INSTALLATION   FATEC SAO CAETANO.
+       DATE-WRITTEN.  12/06/2023.
+       DATE-COMPILED. 19/06/2023.
+      *--------------------------------*
+       ENVIRONMENT DIVISION.
+      *====================*
+       CONFIGURATION SECTION.
+      *---------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           CURRENCY SIGN IS "R$ " WITH PICTURE SYMBOL "$"
+           .
+       INPUT-OUTPUT SECTION.
+      *---------------------*
+       FILE-CONTROL.
+           SELECT CIDADES-MASTER  ASSIGN TO "CIDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CHAVE
+               FILE STATUS IS WS-STATUS-MASTER.
+      *
+       DATA DIVISION.
+      *=============*
+       FILE SECTION.
+      *------------*
+       FD  CIDADES-MASTER
+           LABEL RECORDS ARE STANDARD.
+       01  REG-CIDADES-MASTER.
+           05  CM-CHAVE.
+               10  CM-CIDADE          PIC 9(05).
+               10  CM-DATA            PIC 9(08).
+           05  CM-ESTADO              PIC X(02).
+           05  CM-QTD-VEICULOS        PIC 9(07).
+           05  CM-BAFOMETRO           PIC X(01).
+           05  CM-QTD-ACIDENTES       PIC 9(04).
+           05  CM-QTD-OBITOS          PIC 9(04).
+      *
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+       01  FILLER                 PIC X(35)        VALUE
+           '**** INICIO DA WORKING-STORAGE ****'.
+
+      *-----> VARIAVEIS AUXILIARES UTILIZADA NO PROCESSAMENTO
+       01  WS-AREA-AUX.
+           05  WS-FIM                 PIC X(01).
+           05  WS-STATUS-MASTER       PIC X(02).
+           05  WS-MASTER-ABERTO       PIC X(01)        VALUE 'N'.
+           05  WS-CTLIDO              PIC 9(06).
+           05  WS-CTSEMHIST           PIC 9(06).
+           05  WS-CTPIOROU            PIC 9(06).
+           05  WS-CTMELHOROU          PIC 9(06).
+           05  WS-CTIGUAL             PIC 9(06).
+           05  WS-TAXA-ANT            PIC 999V9999.
+           05  WS-TAXA-ATUAL          PIC 999V9999.
+           05  WS-DELTA-TAXA          PIC S999V9999.
+           05  WS-DELTA-ACID          PIC S9(05).
+           05  WS-DELTA-OBIT          PIC S9(05).
+      *-----> TABELA DAS CIDADES DO PERIODO ATUAL (MONTADA 1A. PASSADA)
+       01  WS-TAB-CIDADES.
+           05  WS-QTD-TAB2            PIC 9(04)        VALUE ZERO.
+           05  WS-TAB2 OCCURS 500 TIMES
+                   INDEXED BY IX-CID.
+               10  TAB2-CIDADE        PIC 9(05).
+               10  TAB2-UF            PIC X(02).
+               10  TAB2-ACID          PIC 9(04).
+               10  TAB2-OBIT          PIC 9(04).
+      *-----> ENTRADA - PERIODOS A COMPARAR, VIA SYSIN (NO JCL)
+       01  WS-REG-SYSIN.
+           05 WS-DATA-ANTERIOR    PIC 9(08).
+           05 WS-DATA-ATUAL       PIC 9(08).
+      *-----> LINHA DE SAIDA DO COMPARATIVO POR CIDADE
+       01  WS-REG-COMPARATIVO.
+           05 CID2                PIC 99999.
+           05 FILLER              PIC X(01)        VALUE '-'.
+           05 UF2                 PIC XX.
+           05 FILLER              PIC X(03)        VALUE SPACES.
+           05 DACID                PIC ----9.
+           05 FILLER              PIC X(03)        VALUE SPACES.
+           05 DOBIT                PIC ----9.
+           05 FILLER              PIC X(03)        VALUE SPACES.
+           05 DTAXA                PIC ---9,99.
+           05 FILLER              PIC X(01)        VALUE '%'.
+           05 FILLER              PIC X(02)        VALUE SPACES.
+           05 SITCID               PIC X(08).
+       01  FILLER                 PIC X(35)        VALUE
+           '****** FIM DA WORKING-STORAGE *****'.
+      *
+       PROCEDURE DIVISION.
+      *==================*
+      *--------------------------------------------------------------*
+      *    PROCESSO PRINCIPAL
+      *--------------------------------------------------------------*
+       000-CGPRG008.
+
+           PERFORM 010-INICIAR
+           PERFORM 030-COMPARAR-CIDADE
+              VARYING IX-CID FROM 1 BY 1
+              UNTIL IX-CID > WS-QTD-TAB2
+           PERFORM 090-TERMINAR
+           STOP RUN
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS INICIAIS
+      *--------------------------------------------------------------*
+       010-INICIAR.
+
+           DISPLAY "LUANA - RICARDINO"
+           DISPLAY "CGPRG008 - COMPARATIVO DE PERIODOS"
+           ACCEPT WS-REG-SYSIN FROM SYSIN
+           DISPLAY "PERIODO ANTERIOR: " WS-DATA-ANTERIOR
+           DISPLAY "PERIODO ATUAL...: " WS-DATA-ATUAL
+           DISPLAY "-------------------------------------------"
+
+           OPEN INPUT CIDADES-MASTER
+           IF WS-STATUS-MASTER NOT = '00'
+              DISPLAY "*** CIDADES-MASTER NAO PODE SER ABERTO - "
+                       "STATUS: " WS-STATUS-MASTER
+              MOVE 'S' TO WS-FIM
+           ELSE
+              MOVE 'S' TO WS-MASTER-ABERTO
+              PERFORM 020-CARREGAR-ATUAL
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    1A. PASSADA - CARREGA NA TABELA AS CIDADES DO PERIODO ATUAL
+      *--------------------------------------------------------------*
+       020-CARREGAR-ATUAL.
+
+           MOVE LOW-VALUES TO CM-CHAVE
+           START CIDADES-MASTER KEY IS NOT LESS THAN CM-CHAVE
+              INVALID KEY
+                 DISPLAY "*** CIDADES-MASTER NAO POSSUI REGISTROS"
+                 MOVE 'S' TO WS-FIM
+           END-START
+
+           IF WS-FIM NOT = 'S'
+              PERFORM 025-LER-SEQUENCIAL
+              PERFORM 027-ACUMULAR-ATUAL UNTIL WS-FIM = 'S'
+           END-IF
+
+           MOVE SPACE TO WS-FIM
+           .
+      *--------------------------------------------------------------*
+      *    LEITURA SEQUENCIAL DO CIDADES-MASTER (ACCESS DYNAMIC)
+      *--------------------------------------------------------------*
+       025-LER-SEQUENCIAL.
+
+           READ CIDADES-MASTER NEXT RECORD
+              AT END
+                 MOVE 'S' TO WS-FIM
+           END-READ
+           .
+      *--------------------------------------------------------------*
+      *    SELECIONA NA TABELA AS CIDADES DO PERIODO ATUAL PEDIDO
+      *--------------------------------------------------------------*
+       027-ACUMULAR-ATUAL.
+
+           IF CM-DATA = WS-DATA-ATUAL
+              IF WS-QTD-TAB2 < 500
+                 ADD 1              TO WS-QTD-TAB2
+                 SET IX-CID         TO WS-QTD-TAB2
+                 MOVE CM-CIDADE     TO TAB2-CIDADE(IX-CID)
+                 MOVE CM-ESTADO     TO TAB2-UF(IX-CID)
+                 MOVE CM-QTD-ACIDENTES TO TAB2-ACID(IX-CID)
+                 MOVE CM-QTD-OBITOS    TO TAB2-OBIT(IX-CID)
+              ELSE
+                 DISPLAY "*** WS-TAB2 CHEIA (500) - CIDADE " CM-CIDADE
+                          " NAO ENTRA NA COMPARACAO"
+              END-IF
+           END-IF
+
+           PERFORM 025-LER-SEQUENCIAL
+           .
+      *--------------------------------------------------------------*
+      *    2A. PASSADA - BUSCA A CIDADE NO PERIODO ANTERIOR E COMPARA
+      *--------------------------------------------------------------*
+       030-COMPARAR-CIDADE.
+
+           MOVE TAB2-CIDADE(IX-CID)  TO CM-CIDADE
+           MOVE WS-DATA-ANTERIOR     TO CM-DATA
+
+           READ CIDADES-MASTER RECORD KEY IS CM-CHAVE
+              INVALID KEY
+                 ADD 1 TO WS-CTSEMHIST
+                 DISPLAY "*** CIDADE " TAB2-CIDADE(IX-CID)
+                          " SEM REGISTRO NO PERIODO ANTERIOR"
+              NOT INVALID KEY
+                 PERFORM 035-IMPRIMIR-COMPARATIVO
+           END-READ
+           .
+      *--------------------------------------------------------------*
+      *    CALCULA AS VARIACOES E IMPRIME O COMPARATIVO DA CIDADE
+      *--------------------------------------------------------------*
+       035-IMPRIMIR-COMPARATIVO.
+
+           ADD 1 TO WS-CTLIDO
+
+           COMPUTE WS-TAXA-ANT   = (CM-QTD-OBITOS / CM-QTD-ACIDENTES)
+                                    * 100
+           COMPUTE WS-TAXA-ATUAL = (TAB2-OBIT(IX-CID) /
+                                    TAB2-ACID(IX-CID)) * 100
+           COMPUTE WS-DELTA-ACID = TAB2-ACID(IX-CID) -
+                                   CM-QTD-ACIDENTES
+           COMPUTE WS-DELTA-OBIT = TAB2-OBIT(IX-CID) -
+                                   CM-QTD-OBITOS
+           COMPUTE WS-DELTA-TAXA = WS-TAXA-ATUAL - WS-TAXA-ANT
+
+           EVALUATE TRUE
+              WHEN WS-DELTA-TAXA > 0
+                 MOVE 'PIOROU  '  TO SITCID
+                 ADD 1 TO WS-CTPIOROU
+              WHEN WS-DELTA-TAXA < 0
+                 MOVE 'MELHOROU' TO SITCID
+                 ADD 1 TO WS-CTMELHOROU
+              WHEN OTHER
+                 MOVE 'IGUAL   ' TO SITCID
+                 ADD 1 TO WS-CTIGUAL
+           END-EVALUATE
+
+           MOVE TAB2-CIDADE(IX-CID)  TO CID2
+           MOVE TAB2-UF(IX-CID)      TO UF2
+           MOVE WS-DELTA-ACID        TO DACID
+           MOVE WS-DELTA-OBIT        TO DOBIT
+           MOVE WS-DELTA-TAXA        TO DTAXA
+
+           DISPLAY WS-REG-COMPARATIVO
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS FINAIS
+      *--------------------------------------------------------------*
+       090-TERMINAR.
+
+           IF WS-MASTER-ABERTO = 'S'
+              CLOSE CIDADES-MASTER
+           END-IF
+
+           DISPLAY " *========================================*"
+           DISPLAY " *   TOTAIS DE CONTROLE - CGPRG008        *"
+           DISPLAY " *----------------------------------------*"
+           DISPLAY " * CIDADES COMPARADAS          = " WS-CTLIDO
+           DISPLAY " * CIDADES QUE PIOROU          = " WS-CTPIOROU
+           DISPLAY " * CIDADES QUE MELHOROU        = " WS-CTMELHOROU
+           DISPLAY " * CIDADES SEM VARIACAO        = " WS-CTIGUAL
+           DISPLAY " * CIDADES SEM HISTORICO ANT.  = " WS-CTSEMHIST
+           DISPLAY " *========================================*"
+           DISPLAY " *----------------------------------------*"
+           DISPLAY " *      TERMINO NORMAL DO CGPRG008        *"
+           DISPLAY " *----------------------------------------*"
+           .
+      *---------------> FIM DO PROGRAMA CGPRG008 <-------------------*
