@@ -16,10 +16,71 @@
            .
        INPUT-OUTPUT SECTION.
       *---------------------*
+       FILE-CONTROL.
+           SELECT REL-CIDADES     ASSIGN TO "RELCID7"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-REL.
+           SELECT CIDADES-MASTER  ASSIGN TO "CIDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CHAVE
+               FILE STATUS IS WS-STATUS-MASTER.
+           SELECT ARQ-CKPOINT     ASSIGN TO "CKPOINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CKPOINT.
+      *
        DATA DIVISION.
       *=============*
        FILE SECTION.
       *------------*
+       FD  REL-CIDADES
+           LABEL RECORDS ARE STANDARD.
+       01  REG-REL-CIDADES            PIC X(80).
+      *
+       FD  CIDADES-MASTER
+           LABEL RECORDS ARE STANDARD.
+       01  REG-CIDADES-MASTER.
+           05  CM-CHAVE.
+               10  CM-CIDADE          PIC 9(05).
+               10  CM-DATA            PIC 9(08).
+           05  CM-ESTADO              PIC X(02).
+           05  CM-QTD-VEICULOS        PIC 9(07).
+           05  CM-BAFOMETRO           PIC X(01).
+           05  CM-QTD-ACIDENTES       PIC 9(04).
+           05  CM-QTD-OBITOS          PIC 9(04).
+      *
+       FD  ARQ-CKPOINT
+           LABEL RECORDS ARE STANDARD.
+       01  REG-CKPOINT.
+           05  CKPT-CTLIDO            PIC 9(06).
+           05  CKPT-CTREJEITADOS      PIC 9(06).
+           05  CKPT-ACIDMA            PIC 9(04).
+           05  CKPT-CIDMA             PIC 9(05).
+           05  CKPT-ACIDME            PIC 9(04).
+           05  CKPT-CIDME             PIC 9(05).
+           05  CKPT-OBITOME           PIC 9(04).
+           05  CKPT-PORCEME           PIC ZZ9,99.
+           05  CKPT-CUSTO-TOTAL       PIC 9(12)V99.
+           05  CKPT-ACD-TOTAL         PIC 9(07).
+           05  CKPT-CTBAFO            PIC 9(06).
+           05  CKPT-ACD-BAFO          PIC 9(06).
+           05  CKPT-OBT-BAFO          PIC 9(06).
+           05  CKPT-TAB-ESTADOS.
+               10  CKPT-QTD-ESTADOS   PIC 9(02).
+               10  CKPT-TAB-UF OCCURS 30 TIMES.
+                   15  CKPT-UF        PIC X(02).
+                   15  CKPT-ACD       PIC 9(06).
+                   15  CKPT-CID       PIC 9(02).
+                   15  CKPT-PORCE     PIC 99V9999.
+           05  CKPT-TAB-RANKING.
+               10  CKPT-QTD-RANK      PIC 9(04).
+               10  CKPT-TAB-RANK OCCURS 500 TIMES.
+                   15  CKPT-RANK-CIDADE   PIC 9(05).
+                   15  CKPT-RANK-ESTADO   PIC X(02).
+                   15  CKPT-RANK-ACD      PIC 9(04).
+                   15  CKPT-RANK-OBT      PIC 9(04).
+                   15  CKPT-RANK-PORCE    PIC 99V9999.
+      *
        WORKING-STORAGE SECTION.
       *-----------------------*
        01  FILLER                 PIC X(35)        VALUE
@@ -28,26 +89,23 @@
       *-----> VARIAVEIS AUXILIARES UTILIZADA NO PROCESSAMENTO
        01  WS-AREA-AUX.
            05  WS-FIM                 PIC X(01).
-           05  WS-CTLIDO              PIC 9(02).
+           05  WS-STATUS-REL          PIC X(02).
+           05  WS-STATUS-MASTER       PIC X(02).
+           05  WS-STATUS-CKPOINT      PIC X(02).
+           05  WS-FLAG-RESTART        PIC X(01).
+           05  WS-MASTER-ABERTO       PIC X(01)   VALUE 'N'.
+           05  WS-CTSKIP-IDX          PIC 9(06).
+           05  WS-CTPULAR             PIC 9(06).
+           05  WS-CTLIDO              PIC 9(06).
+           05  WS-CTLIDO-ALERTA       PIC 9(06)   VALUE 950000.
+           05  WS-CTREJEITADOS        PIC 9(06).
+           05  WS-REG-VALIDO          PIC X(01).
            05  WS-MEDIA               PIC 9(02)V99.
            05  AS-DATA                PIC 9(08).
            05  AS-HORA                PIC 99.99.9999.
            05  AS-PORCE               PIC 99V9999.
-           05  AS-ACD-SP              PIC 9(06).
-           05  WS-ACD-SP              PIC Z99.999.
-           05  AS-CID-SP              PIC 9(02).
-           05  AS-PORCE-SP            PIC 99V9999.
-           05  WS-PORCE-SP            PIC ZZ9,99.
-           05  AS-ACD-RJ              PIC 9(06).
-           05  WS-ACD-RJ              PIC Z99.999.
-           05  AS-CID-RJ              PIC 9(02).
-           05  AS-PORCE-RJ            PIC 99V9999.
-           05  WS-PORCE-RJ            PIC ZZ9,99.
-           05  AS-ACD-MG              PIC 9(06).
-           05  WS-ACD-MG              PIC Z99.999.
-           05  AS-CID-MG              PIC 9(02).
-           05  AS-PORCE-MG            PIC 99V9999.
-           05  WS-PORCE-MG            PIC ZZ9,99.
+           05  WS-ACD-ESTADO          PIC Z99.999.
+           05  WS-PORCE-ESTADO        PIC ZZ9,99.
            05  ACIDMA                 PIC 9(04).
            05  ACIDME                 PIC 9(04).
            05  OBITOME                PIC 9(04).
@@ -58,6 +116,61 @@
            05  WS-PORCEME             PIC ZZ9,99999.
            05  PORCEA                 PIC ZZ9,99.
            05  CIDMEO                 PIC 9(05).
+           05  WS-CUSTO-ACIDENTE      PIC 9(07)V99.
+           05  WS-CUSTO-OBITO         PIC 9(07)V99.
+           05  WS-CUSTO-CIDADE        PIC 9(12)V99.
+           05  WS-CUSTO-TOTAL         PIC 9(12)V99.
+           05  WS-CUSTO-TOTAL-ED      PIC $ZZZ.ZZZ.ZZZ.ZZ9,99.
+           05  WS-ACD-TOTAL           PIC 9(07).
+           05  WS-ACD-TOTAL-ED        PIC Z.ZZZ.ZZ9.
+           05  WS-CTBAFO              PIC 9(06).
+           05  WS-ACD-BAFO            PIC 9(06).
+           05  WS-ACD-BAFO-ED         PIC Z99.999.
+           05  WS-OBT-BAFO            PIC 9(06).
+           05  WS-OBT-BAFO-ED         PIC Z99.999.
+           05  PORCE-BAFO             PIC 99V9999.
+           05  WS-PORCE-BAFO          PIC ZZ9,99.
+           05  WS-TAB-UF-CHEIA        PIC X(01).
+      *-----> ENTRADA - OPCAO DE RESTART, VIA SYSIN (1O. CARTAO)
+       01  WS-REG-RESTART.
+           05 WS-PARM-RESTART     PIC X(01).
+      *-----> ENTRADA - PARAMETROS DE CUSTO, VIA SYSIN (2O. CARTAO)
+       01  WS-REG-PARM-CUSTO.
+           05 WS-PARM-CUSTO-ACID  PIC 9(07)V99.
+           05 WS-PARM-CUSTO-OBIT  PIC 9(07)V99.
+      *-----> TABELA DE ESTADOS (UF) MONTADA CONFORME A SYSIN E LIDA
+       01  WS-TAB-ESTADOS.
+           05  WS-QTD-ESTADOS         PIC 9(02)        VALUE ZERO.
+           05  WS-TAB-UF OCCURS 30 TIMES
+                   INDEXED BY IX-UF.
+               10  TAB-UF             PIC X(02).
+               10  TAB-ACD            PIC 9(06).
+               10  TAB-CID            PIC 9(02).
+               10  TAB-PORCE          PIC 99V9999.
+      *-----> TABELA PARA RANKING TOP-5 (POR ACIDENTES E POR % ACID)
+       01  WS-TAB-RANKING.
+           05  WS-QTD-RANK            PIC 9(04)        VALUE ZERO.
+           05  WS-TAB-RANK OCCURS 500 TIMES
+                   ASCENDING KEY IS RANK-ACD
+                   DESCENDING KEY IS RANK-PORCE
+                   INDEXED BY IX-RANK.
+               10  RANK-CIDADE        PIC 9(05).
+               10  RANK-ESTADO        PIC X(02).
+               10  RANK-ACD           PIC 9(04).
+               10  RANK-OBT           PIC 9(04).
+               10  RANK-PORCE         PIC 99V9999.
+      *-----> SAIDA - LINHA DO RANKING TOP-5 (DISPLAY E RELATORIO)
+       01  WS-REG-RANKING.
+           05 CIDRANK              PIC 99999.
+           05 FILLER               PIC X(01)        VALUE '-'.
+           05 UFRANK                PIC XX.
+           05 FILLER                PIC X(03)        VALUE SPACES.
+           05 ACDRANK               PIC Z.ZZ9.
+           05 FILLER                PIC X(02)        VALUE SPACES.
+           05 OBTRANK               PIC Z.ZZ9.
+           05 FILLER                PIC X(02)        VALUE SPACES.
+           05 PORCERANK             PIC ZZ9,99.
+           05 FILLER                PIC X(01)        VALUE '%'.
       *-----> ENTRADA - DADOS VIA SYSIN (NO JCL DE EXECUCAO)
        01  WS-REG-SYSIN.
            05 WS-CIDADE           PIC 9(05).
@@ -81,6 +194,45 @@
            05 FILLER              PIC X(04)        VALUE SPACES.
            05 PACIDS              PIC ZZ9,99.
            05 FILLER              PIC X(01)        VALUE '%'.
+           05 FILLER              PIC X(04)        VALUE SPACES.
+           05 CUSTOEST            PIC $ZZZ.ZZZ.ZZZ.ZZ9,99.
+      *-----> LINHAS DO RELATORIO EM DISCO (DD RELCID7)
+       01  WS-REL-CAB1.
+           05 FILLER              PIC X(18)        VALUE
+              'RELATORIO CGPRG007'.
+           05 FILLER              PIC X(12)        VALUE SPACES.
+           05 FILLER              PIC X(22)        VALUE
+              'ESTATISTICAS DE TRANS'.
+           05 FILLER              PIC X(06)        VALUE SPACES.
+           05 CAB1-DATA            PIC X(10).
+       01  WS-REL-CAB2.
+           05 FILLER              PIC X(06)        VALUE
+              'CIDADE'.
+           05 FILLER              PIC X(07)        VALUE SPACES.
+           05 FILLER              PIC X(02)        VALUE 'UF'.
+           05 FILLER              PIC X(03)        VALUE SPACES.
+           05 FILLER              PIC X(08)        VALUE
+              'VEICULOS'.
+           05 FILLER              PIC X(05)        VALUE SPACES.
+           05 FILLER              PIC X(04)        VALUE 'BAFO'.
+           05 FILLER              PIC X(05)        VALUE SPACES.
+           05 FILLER              PIC X(08)        VALUE
+              'ACIDENTE'.
+           05 FILLER              PIC X(03)        VALUE SPACES.
+           05 FILLER              PIC X(07)        VALUE
+              'OBITOS '.
+           05 FILLER              PIC X(03)        VALUE SPACES.
+           05 FILLER              PIC X(06)        VALUE
+              '% ACID'.
+           05 FILLER              PIC X(03)        VALUE SPACES.
+           05 FILLER              PIC X(10)        VALUE
+              'CUSTO EST.'.
+       01  WS-REL-TRACO            PIC X(80)        VALUE ALL '-'.
+       01  WS-REL-CAB-RESUMO.
+           05 FILLER              PIC X(40)        VALUE
+              'RESUMO POR ESTADO / MAIOR / MENOR / TOTA'.
+           05 FILLER              PIC X(02)        VALUE 'IS'.
+       01  WS-REL-LINHA            PIC X(80).
        01  FILLER                 PIC X(35)        VALUE
            '****** FIM DA WORKING-STORAGE *****'.
       *
@@ -95,12 +247,15 @@
            ACCEPT AS-HORA FROM TIME
            PERFORM 010-INICIAR
            PERFORM 030-PROCESSAR UNTIL WS-FIM = 'S'
-           PERFORM 040-PROCESSAR-SP
-           PERFORM 041-PROCESSAR-RJ
-           PERFORM 042-PROCESSAR-MG
+           PERFORM 039-CABEC-RESUMO
+           PERFORM 040-PROCESSAR-ESTADOS
+           PERFORM 042-PROCESSAR-BAFO
            PERFORM 045-PROCESSAR-MAIOR
            PERFORM 047-PROCESSAR-MENOR
+           PERFORM 048-PROCESSAR-CUSTOS
+           PERFORM 049-RANKING-TOP5
            PERFORM 090-TERMINAR
+           PERFORM 095-FECHAR-RELATORIO
            STOP RUN
            .
       *--------------------------------------------------------------*
@@ -114,9 +269,190 @@
                     AS-DATA(5:2) "/2" AS-DATA(2:3) " - HORA: "
                     AS-HORA
            DISPLAY "-------------------------------------------"
+           PERFORM 006-LER-OPCAO-RESTART
+           PERFORM 012-ABRIR-RELATORIO
+           PERFORM 007-LER-PARM-CUSTO
+           PERFORM 008-VERIFICAR-RESTART
            PERFORM 025-LER-SYSIN
            .
       *--------------------------------------------------------------*
+      *    LEITURA DO CARTAO DE OPCAO DE RESTART (1O. CARTAO DA SYSIN)
+      *    'S' = RETOMAR DO ULTIMO CHECKPOINT, 'N' = CARGA NORMAL
+      *--------------------------------------------------------------*
+       006-LER-OPCAO-RESTART.
+
+           ACCEPT WS-REG-RESTART FROM SYSIN
+
+           MOVE WS-PARM-RESTART TO WS-FLAG-RESTART
+
+           IF WS-FLAG-RESTART = 'S'
+              DISPLAY "OPCAO DE EXECUCAO..............: RESTART"
+           ELSE
+              DISPLAY "OPCAO DE EXECUCAO..............: NORMAL"
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    LEITURA DO CARTAO DE PARAMETROS - CUSTO MEDIO DE ACIDENTE
+      *    E DE OBITO, USADOS PARA ESTIMAR O IMPACTO FINANCEIRO (R$)
+      *--------------------------------------------------------------*
+       007-LER-PARM-CUSTO.
+
+           ACCEPT WS-REG-PARM-CUSTO FROM SYSIN
+
+           MOVE WS-PARM-CUSTO-ACID  TO WS-CUSTO-ACIDENTE
+           MOVE WS-PARM-CUSTO-OBIT  TO WS-CUSTO-OBITO
+
+           DISPLAY "CUSTO MEDIO POR ACIDENTE.......: " WS-CUSTO-ACIDENTE
+           DISPLAY "CUSTO MEDIO POR OBITO..........: " WS-CUSTO-OBITO
+           .
+      *--------------------------------------------------------------*
+      *    ABRE O ARQUIVO DE CHECKPOINT E, SE FOR RESTART, RESTAURA OS
+      *    TOTAIS DO ULTIMO CHECKPOINT E PULA AS CIDADES JA LIDAS
+      *--------------------------------------------------------------*
+       008-VERIFICAR-RESTART.
+
+           IF WS-FLAG-RESTART = 'S'
+              OPEN INPUT ARQ-CKPOINT
+              IF WS-STATUS-CKPOINT NOT = '00'
+                 DISPLAY "*** ARQ-CKPOINT NAO PODE SER ABERTO PARA "
+                          "RESTART - STATUS: " WS-STATUS-CKPOINT
+                          " - EXECUTANDO CARGA NORMAL"
+                 OPEN OUTPUT ARQ-CKPOINT
+              ELSE
+                 PERFORM 009-RESTAURAR-CKPT
+                 CLOSE ARQ-CKPOINT
+                 COMPUTE WS-CTPULAR = WS-CTLIDO + WS-CTREJEITADOS
+                 MOVE SPACE TO WS-FIM
+                 PERFORM 029-PULAR-SYSIN
+                    VARYING WS-CTSKIP-IDX FROM 1 BY 1
+                    UNTIL WS-CTSKIP-IDX > WS-CTPULAR
+                       OR WS-FIM = 'S'
+                 MOVE ZERO TO WS-CTSKIP-IDX
+                 MOVE SPACE TO WS-FIM
+      *          REABRE EM EXTEND (NAO OUTPUT) PARA PRESERVAR O HISTORICO
+      *          DE CHECKPOINTS JA GRAVADO - SE ESTA EXECUCAO ABENDAR
+      *          ANTES DE GRAVAR SEU PROPRIO PRIMEIRO CHECKPOINT, O
+      *          PROXIMO RESTART AINDA ENCONTRA O PONTO RESTAURADO AQUI
+                 OPEN EXTEND ARQ-CKPOINT
+              END-IF
+           ELSE
+              OPEN OUTPUT ARQ-CKPOINT
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    LE TODOS OS CHECKPOINTS GRAVADOS E GUARDA O MAIS RECENTE
+      *--------------------------------------------------------------*
+       009-RESTAURAR-CKPT.
+
+           MOVE SPACE TO WS-FIM
+           PERFORM 0095-LER-UM-CKPT UNTIL WS-FIM = 'S'
+
+           MOVE SPACE TO WS-FIM
+           DISPLAY "RESTART - RETOMANDO A PARTIR DE " WS-CTLIDO
+                    " CIDADES JA PROCESSADAS"
+           .
+      *--------------------------------------------------------------*
+      *    LE UM REGISTRO DE CHECKPOINT E ATUALIZA OS TOTAIS RESTAURADOS
+      *--------------------------------------------------------------*
+       0095-LER-UM-CKPT.
+
+           READ ARQ-CKPOINT
+              AT END
+                 MOVE 'S' TO WS-FIM
+              NOT AT END
+                 MOVE CKPT-CTLIDO         TO WS-CTLIDO
+                 MOVE CKPT-CTREJEITADOS   TO WS-CTREJEITADOS
+                 MOVE CKPT-ACIDMA         TO ACIDMA
+                 MOVE CKPT-CIDMA          TO CIDMA
+                 MOVE CKPT-ACIDME         TO ACIDME
+                 MOVE CKPT-CIDME          TO CIDME
+                 MOVE CKPT-OBITOME        TO OBITOME
+                 MOVE CKPT-PORCEME        TO PORCEME
+                 MOVE CKPT-CUSTO-TOTAL    TO WS-CUSTO-TOTAL
+                 MOVE CKPT-ACD-TOTAL      TO WS-ACD-TOTAL
+                 MOVE CKPT-CTBAFO         TO WS-CTBAFO
+                 MOVE CKPT-ACD-BAFO       TO WS-ACD-BAFO
+                 MOVE CKPT-OBT-BAFO       TO WS-OBT-BAFO
+                 MOVE CKPT-TAB-ESTADOS    TO WS-TAB-ESTADOS
+                 MOVE CKPT-TAB-RANKING    TO WS-TAB-RANKING
+           END-READ
+           .
+      *--------------------------------------------------------------*
+      *    DESCARTA UM REGISTRO DA SYSIN JA PROCESSADO NA EXECUCAO
+      *    ANTERIOR (USADO SOMENTE NO RESTART, PARA REALINHAR A SYSIN)
+      *--------------------------------------------------------------*
+       029-PULAR-SYSIN.
+
+           ACCEPT WS-REG-SYSIN FROM SYSIN
+           IF WS-REG-SYSIN = ALL '9'
+              MOVE 'S' TO WS-FIM
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    ABERTURA DO RELATORIO EM DISCO E IMPRESSAO DOS CABECALHOS
+      *--------------------------------------------------------------*
+       012-ABRIR-RELATORIO.
+
+      *    NUMA RETOMADA, O RELATORIO JA TEM LINHAS DE DETALHE GRAVADAS
+      *    PELA EXECUCAO QUE ABENDOU - OPEN EXTEND PRESERVA ESSAS LINHAS
+      *    E OS CABECALHOS NAO SAO REPETIDOS. CARGA NORMAL CONTINUA
+      *    ABRINDO O RELATORIO DO ZERO (OPEN OUTPUT) COM SEUS CABECALHOS.
+           IF WS-FLAG-RESTART = 'S'
+              OPEN EXTEND REL-CIDADES
+           ELSE
+              OPEN OUTPUT REL-CIDADES
+           END-IF
+           IF WS-STATUS-REL NOT = '00'
+              DISPLAY "*** REL-CIDADES NAO PODE SER ABERTO - STATUS: "
+                       WS-STATUS-REL
+           END-IF
+
+           OPEN I-O CIDADES-MASTER
+           IF WS-STATUS-MASTER = '00'
+              MOVE 'S' TO WS-MASTER-ABERTO
+           ELSE
+              OPEN OUTPUT CIDADES-MASTER
+              IF WS-STATUS-MASTER = '00'
+                 MOVE 'S' TO WS-MASTER-ABERTO
+              ELSE
+                 DISPLAY "*** CIDADES-MASTER NAO PODE SER ABERTO - "
+                          "STATUS: " WS-STATUS-MASTER
+              END-IF
+           END-IF
+
+           IF WS-FLAG-RESTART NOT = 'S'
+              MOVE AS-DATA(7:2)            TO CAB1-DATA(1:2)
+              MOVE '/'                     TO CAB1-DATA(3:1)
+              MOVE AS-DATA(5:2)            TO CAB1-DATA(4:2)
+              MOVE '/2'                    TO CAB1-DATA(6:2)
+              MOVE AS-DATA(2:3)            TO CAB1-DATA(8:3)
+
+              MOVE WS-REL-CAB1             TO REG-REL-CIDADES
+              WRITE REG-REL-CIDADES
+              MOVE WS-REL-TRACO            TO REG-REL-CIDADES
+              WRITE REG-REL-CIDADES
+              MOVE WS-REL-CAB2             TO REG-REL-CIDADES
+              WRITE REG-REL-CIDADES
+              MOVE WS-REL-TRACO            TO REG-REL-CIDADES
+              WRITE REG-REL-CIDADES
+           ELSE
+              MOVE 'RETOMADA DE EXECUCAO - CHECKPOINT RESTAURADO'
+                   TO WS-REL-LINHA
+              MOVE WS-REL-LINHA            TO REG-REL-CIDADES
+              WRITE REG-REL-CIDADES
+              MOVE WS-REL-TRACO            TO REG-REL-CIDADES
+              WRITE REG-REL-CIDADES
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    GRAVA UMA LINHA LIVRE (WS-REL-LINHA) NO RELATORIO
+      *--------------------------------------------------------------*
+       013-GRAVAR-LINHA.
+
+           MOVE WS-REL-LINHA            TO REG-REL-CIDADES
+           WRITE REG-REL-CIDADES
+           .
+      *--------------------------------------------------------------*
       *    LEITURA DADOS DA SYSIN
       *--------------------------------------------------------------*
        025-LER-SYSIN.
@@ -126,7 +462,44 @@
            IF WS-REG-SYSIN = ALL '9'
               MOVE   'S'     TO  WS-FIM
            ELSE
-              ADD 1  TO WS-CTLIDO
+              PERFORM 027-VALIDAR-SYSIN
+              IF WS-REG-VALIDO = 'S'
+                 ADD 1  TO WS-CTLIDO
+              ELSE
+                 ADD 1  TO WS-CTREJEITADOS
+                 PERFORM 025-LER-SYSIN
+              END-IF
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    VALIDA O REGISTRO LIDO DA SYSIN ANTES DE PROCESSAR
+      *--------------------------------------------------------------*
+       027-VALIDAR-SYSIN.
+
+           MOVE 'S' TO WS-REG-VALIDO
+
+           IF WS-BAFOMETRO NOT = 'S' AND WS-BAFOMETRO NOT = 'N'
+              MOVE 'N' TO WS-REG-VALIDO
+              DISPLAY "*** REGISTRO REJEITADO - CIDADE " WS-CIDADE
+                       " - WS-BAFOMETRO INVALIDO: " WS-BAFOMETRO
+           END-IF
+
+           IF WS-QTD-VEICULOS = ZERO
+              MOVE 'N' TO WS-REG-VALIDO
+              DISPLAY "*** REGISTRO REJEITADO - CIDADE " WS-CIDADE
+                       " - WS-QTD-VEICULOS ZERADO"
+           END-IF
+
+           IF WS-QTD-ACIDENTES = ZERO
+              MOVE 'N' TO WS-REG-VALIDO
+              DISPLAY "*** REGISTRO REJEITADO - CIDADE " WS-CIDADE
+                       " - WS-QTD-ACIDENTES ZERADO"
+           END-IF
+
+           IF WS-QTD-ACIDENTES > WS-QTD-VEICULOS
+              MOVE 'N' TO WS-REG-VALIDO
+              DISPLAY "*** REGISTRO REJEITADO - CIDADE " WS-CIDADE
+                       " - WS-QTD-ACIDENTES MAIOR QUE WS-QTD-VEICULOS"
            END-IF
            .
       *--------------------------------------------------------------*
@@ -135,22 +508,14 @@
        030-PROCESSAR.
 
            COMPUTE AS-PORCE = (WS-QTD-ACIDENTES / WS-QTD-VEICULOS) * 100
-           IF WS-ESTADO = 'SP'
-              ADD WS-QTD-ACIDENTES TO AS-ACD-SP
-              ADD 1 TO AS-CID-SP
-              ADD AS-PORCE TO AS-PORCE-SP
-           END-IF
 
-           IF WS-ESTADO = 'RJ'
-              ADD WS-QTD-ACIDENTES TO AS-ACD-RJ
-              ADD 1 TO AS-CID-RJ
-              ADD AS-PORCE TO AS-PORCE-RJ
-           END-IF
+           PERFORM 035-ACUMULAR-ESTADO
 
-           IF WS-ESTADO = 'MG'
-              ADD WS-QTD-ACIDENTES TO AS-ACD-MG
-              ADD 1 TO AS-CID-MG
-              ADD AS-PORCE TO AS-PORCE-MG
+           ADD WS-QTD-ACIDENTES TO WS-ACD-TOTAL
+           IF WS-BAFOMETRO = 'S'
+              ADD 1                 TO WS-CTBAFO
+              ADD WS-QTD-ACIDENTES  TO WS-ACD-BAFO
+              ADD WS-QTD-OBITOS     TO WS-OBT-BAFO
            END-IF
 
            COMPUTE PORCEA = (WS-QTD-OBITOS / WS-QTD-ACIDENTES) * 100
@@ -160,6 +525,7 @@
               MOVE WS-CIDADE        TO CIDMA
               MOVE WS-CIDADE        TO CIDME
               MOVE WS-QTD-OBITOS    TO OBITOME
+              MOVE WS-QTD-ACIDENTES TO ACIDME
               MOVE PORCEA           TO PORCEME
            END-IF
 
@@ -183,48 +549,190 @@
            MOVE WS-QTD-OBITOS    TO QTOBITOS
            MOVE AS-PORCE         TO PACIDS
 
+           COMPUTE WS-CUSTO-CIDADE =
+                   (WS-QTD-ACIDENTES * WS-CUSTO-ACIDENTE)
+                   + (WS-QTD-OBITOS * WS-CUSTO-OBITO)
+           ADD WS-CUSTO-CIDADE   TO WS-CUSTO-TOTAL
+           MOVE WS-CUSTO-CIDADE  TO CUSTOEST
+
+           IF WS-QTD-RANK < 500
+              ADD 1 TO WS-QTD-RANK
+              SET IX-RANK               TO WS-QTD-RANK
+              MOVE WS-CIDADE            TO RANK-CIDADE(IX-RANK)
+              MOVE WS-ESTADO            TO RANK-ESTADO(IX-RANK)
+              MOVE WS-QTD-ACIDENTES     TO RANK-ACD(IX-RANK)
+              MOVE WS-QTD-OBITOS        TO RANK-OBT(IX-RANK)
+              MOVE PORCEA               TO RANK-PORCE(IX-RANK)
+           ELSE
+              DISPLAY "*** WS-TAB-RANK CHEIA (500) - CIDADE " WS-CIDADE
+                       " NAO ENTRA NO RANKING TOP-5"
+           END-IF
+
            DISPLAY WS-REG-SYSOUT
 
+           MOVE WS-REG-SYSOUT    TO REG-REL-CIDADES
+           WRITE REG-REL-CIDADES
+
+           PERFORM 037-GRAVAR-MASTER
+
+      *    CHECKPOINT A CADA CIDADE PROCESSADA - SE O CHECKPOINT FOSSE
+      *    MENOS FREQUENTE, UM ABEND ENTRE DOIS CHECKPOINTS REPROCESSARIA
+      *    CIDADES JA GRAVADAS NO RELATORIO E NO CIDADES-MASTER NO RESTART
+           PERFORM 032-GRAVAR-CKPT
+
            PERFORM 025-LER-SYSIN
            .
       *--------------------------------------------------------------*
-      *    PROCESSAR CIDADES
+      *    GRAVA NO ARQ-CKPOINT OS TOTAIS ACUMULADOS ATE AGORA, PARA
+      *    PERMITIR RETOMAR A PARTIR DAQUI SE O STEP ABENDAR
       *--------------------------------------------------------------*
-       040-PROCESSAR-SP.
-           COMPUTE AS-PORCE-SP = AS-PORCE-SP / AS-CID-SP
-           MOVE AS-PORCE-SP    TO WS-PORCE-SP
-           MOVE AS-ACD-SP   TO WS-ACD-SP
-           DISPLAY "-----------------------------------------"
-           DISPLAY "MEDIA DAS PORCENTAGENS DE SP............:"
-                    WS-PORCE-SP "%"
-           DISPLAY "QTDE. DE ACIDENTES TOTAIS EM SP.........:"
-                    WS-ACD-SP
-           DISPLAY "QTDE. DE CIDADES DE SP PESQUISADAS......: "
-                    AS-CID-SP
+       032-GRAVAR-CKPT.
+
+           MOVE WS-CTLIDO            TO CKPT-CTLIDO
+           MOVE WS-CTREJEITADOS      TO CKPT-CTREJEITADOS
+           MOVE ACIDMA               TO CKPT-ACIDMA
+           MOVE CIDMA                TO CKPT-CIDMA
+           MOVE ACIDME               TO CKPT-ACIDME
+           MOVE CIDME                TO CKPT-CIDME
+           MOVE OBITOME              TO CKPT-OBITOME
+           MOVE PORCEME              TO CKPT-PORCEME
+           MOVE WS-CUSTO-TOTAL       TO CKPT-CUSTO-TOTAL
+           MOVE WS-ACD-TOTAL         TO CKPT-ACD-TOTAL
+           MOVE WS-CTBAFO            TO CKPT-CTBAFO
+           MOVE WS-ACD-BAFO          TO CKPT-ACD-BAFO
+           MOVE WS-OBT-BAFO          TO CKPT-OBT-BAFO
+           MOVE WS-TAB-ESTADOS       TO CKPT-TAB-ESTADOS
+           MOVE WS-TAB-RANKING       TO CKPT-TAB-RANKING
+
+           WRITE REG-CKPOINT
+
+           IF WS-STATUS-CKPOINT NOT = '00'
+              DISPLAY "*** FALHA AO GRAVAR CHECKPOINT - STATUS: "
+                       WS-STATUS-CKPOINT " - RESTART PODE FICAR "
+                       "DESATUALIZADO A PARTIR DESTA CIDADE"
+           ELSE
+              DISPLAY "CHECKPOINT GRAVADO EM " WS-CTLIDO
+                       " CIDADES LIDAS"
+           END-IF
            .
-       041-PROCESSAR-RJ.
-           COMPUTE AS-PORCE-RJ = AS-PORCE-RJ / AS-CID-RJ
-           MOVE AS-PORCE-RJ    TO WS-PORCE-RJ
-           MOVE AS-ACD-RJ   TO WS-ACD-RJ
+      *--------------------------------------------------------------*
+      *    GRAVA O REGISTRO DA CIDADE NO HISTORICO CIDADES-MASTER
+      *--------------------------------------------------------------*
+       037-GRAVAR-MASTER.
+
+           MOVE WS-CIDADE        TO CM-CIDADE
+           MOVE AS-DATA          TO CM-DATA
+           MOVE WS-ESTADO        TO CM-ESTADO
+           MOVE WS-QTD-VEICULOS  TO CM-QTD-VEICULOS
+           MOVE WS-BAFOMETRO     TO CM-BAFOMETRO
+           MOVE WS-QTD-ACIDENTES TO CM-QTD-ACIDENTES
+           MOVE WS-QTD-OBITOS    TO CM-QTD-OBITOS
+
+           WRITE REG-CIDADES-MASTER
+              INVALID KEY
+                 DISPLAY "*** CIDADES-MASTER - CHAVE DUPLICADA: "
+                          CM-CHAVE
+           END-WRITE
+           .
+      *--------------------------------------------------------------*
+      *    ACUMULA TOTAIS POR ESTADO (UF) NA WS-TAB-ESTADOS
+      *--------------------------------------------------------------*
+       035-ACUMULAR-ESTADO.
+
+           MOVE 'N' TO WS-TAB-UF-CHEIA
+           SET IX-UF TO 1
+           SEARCH WS-TAB-UF
+              AT END
+                 IF WS-QTD-ESTADOS < 30
+                    ADD 1            TO WS-QTD-ESTADOS
+                    SET IX-UF        TO WS-QTD-ESTADOS
+                    MOVE WS-ESTADO   TO TAB-UF(IX-UF)
+                    MOVE ZERO        TO TAB-ACD(IX-UF)
+                    MOVE ZERO        TO TAB-CID(IX-UF)
+                    MOVE ZERO        TO TAB-PORCE(IX-UF)
+                 ELSE
+                    MOVE 'S' TO WS-TAB-UF-CHEIA
+                    DISPLAY "*** WS-TAB-UF CHEIA (30) - ESTADO "
+                             WS-ESTADO " NAO ENTRA NO RESUMO POR UF"
+                 END-IF
+              WHEN TAB-UF(IX-UF) = WS-ESTADO
+                 CONTINUE
+           END-SEARCH
+
+           IF WS-TAB-UF-CHEIA = 'N'
+              ADD WS-QTD-ACIDENTES   TO TAB-ACD(IX-UF)
+              ADD 1                  TO TAB-CID(IX-UF)
+              ADD AS-PORCE           TO TAB-PORCE(IX-UF)
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    QUEBRA DE PAGINA E CABECALHO DA SECAO DE RESUMO NO RELAT.
+      *--------------------------------------------------------------*
+       039-CABEC-RESUMO.
+
+           MOVE WS-REL-CAB-RESUMO       TO REG-REL-CIDADES
+           WRITE REG-REL-CIDADES AFTER ADVANCING PAGE
+           MOVE WS-REL-TRACO            TO REG-REL-CIDADES
+           WRITE REG-REL-CIDADES
+           .
+      *--------------------------------------------------------------*
+      *    PROCESSAR TOTAIS DE CADA ESTADO (UF) PRESENTE NA SYSIN
+      *--------------------------------------------------------------*
+       040-PROCESSAR-ESTADOS.
+
+           PERFORM 041-IMPRIMIR-ESTADO
+              VARYING IX-UF FROM 1 BY 1
+              UNTIL IX-UF > WS-QTD-ESTADOS
+           .
+       041-IMPRIMIR-ESTADO.
+           COMPUTE TAB-PORCE(IX-UF) = TAB-PORCE(IX-UF) / TAB-CID(IX-UF)
+           MOVE TAB-PORCE(IX-UF)  TO WS-PORCE-ESTADO
+           MOVE TAB-ACD(IX-UF)    TO WS-ACD-ESTADO
            DISPLAY "-----------------------------------------"
-           DISPLAY "MEDIA DAS PORCENTAGENS DE RJ............:"
-                    WS-PORCE-RJ "%"
-           DISPLAY "QTDE. DE ACIDENTES TOTAIS EM RJ.........:"
-                    WS-ACD-RJ
-           DISPLAY "QTDE. DE CIDADES DE RJ PESQUISADAS......: "
-                    AS-CID-RJ
+           DISPLAY "MEDIA DAS PORCENTAGENS DE " TAB-UF(IX-UF)
+                    "............:" WS-PORCE-ESTADO "%"
+           DISPLAY "QTDE. DE ACIDENTES TOTAIS EM " TAB-UF(IX-UF)
+                    ".........:" WS-ACD-ESTADO
+           DISPLAY "QTDE. DE CIDADES DE " TAB-UF(IX-UF)
+                    " PESQUISADAS......: " TAB-CID(IX-UF)
+
+           STRING 'MEDIA ' TAB-UF(IX-UF) ': ' WS-PORCE-ESTADO
+                  '%   ACIDENTES ' TAB-UF(IX-UF) ': ' WS-ACD-ESTADO
+                  '   CIDADES ' TAB-UF(IX-UF) ': ' TAB-CID(IX-UF)
+                  DELIMITED BY SIZE INTO WS-REL-LINHA
+           PERFORM 013-GRAVAR-LINHA
            .
-       042-PROCESSAR-MG.
-           COMPUTE AS-PORCE-MG = AS-PORCE-MG / AS-CID-MG
-           MOVE AS-PORCE-MG    TO WS-PORCE-MG
-           MOVE AS-ACD-MG   TO WS-ACD-MG
+      *--------------------------------------------------------------*
+      *    RESUMO DOS REGISTROS COM BAFOMETRO POSITIVO (ENVOLVENDO
+      *    CONSUMO DE ALCOOL) E SEU PESO NO TOTAL DE ACIDENTES
+      *--------------------------------------------------------------*
+       042-PROCESSAR-BAFO.
+           IF WS-ACD-TOTAL = ZERO
+              MOVE ZERO TO PORCE-BAFO
+           ELSE
+              COMPUTE PORCE-BAFO = (WS-ACD-BAFO / WS-ACD-TOTAL) * 100
+           END-IF
+           MOVE PORCE-BAFO  TO WS-PORCE-BAFO
+           MOVE WS-ACD-BAFO TO WS-ACD-BAFO-ED
+           MOVE WS-OBT-BAFO TO WS-OBT-BAFO-ED
+           MOVE WS-ACD-TOTAL TO WS-ACD-TOTAL-ED
            DISPLAY "-----------------------------------------"
-           DISPLAY "MEDIA DAS PORCENTAGENS DE MG............:"
-                    WS-PORCE-MG "%"
-           DISPLAY "QTDE. DE ACIDENTES TOTAIS EM MG.........:"
-                    WS-ACD-MG
-           DISPLAY "QTDE. DE CIDADES DE MG PESQUISADAS......: "
-                    AS-CID-MG
+           DISPLAY "QTDE. DE CIDADES COM BAFOMETRO POSITIVO.: "
+                    WS-CTBAFO
+           DISPLAY "QTDE. DE ACIDENTES COM BAFOMETRO POSITIVO: "
+                    WS-ACD-BAFO-ED
+           DISPLAY "QTDE. DE OBITOS COM BAFOMETRO POSITIVO..: "
+                    WS-OBT-BAFO-ED
+           DISPLAY "QTDE. TOTAL DE ACIDENTES NO PERIODO......: "
+                    WS-ACD-TOTAL-ED
+           DISPLAY "% DE ACIDENTES COM ENVOLVIMENTO DE ALCOOL: "
+                    WS-PORCE-BAFO "%"
+
+           STRING 'ACIDENTES C/ BAFOMETRO+: ' WS-ACD-BAFO-ED
+                  '  OBITOS: ' WS-OBT-BAFO-ED
+                  '  % DO TOTAL: ' WS-PORCE-BAFO '%'
+                  DELIMITED BY SIZE INTO WS-REL-LINHA
+           PERFORM 013-GRAVAR-LINHA
            .
        045-PROCESSAR-MAIOR.
            MOVE ACIDMA TO WS-MAIOR
@@ -234,13 +742,91 @@
                     WS-MAIOR
            DISPLAY "QTDE. TOTAL DE CIDADES PESQUISADAS......: "
                     WS-CTLIDO
+
+           STRING 'CIDADE C/ MAIS ACIDENTES: ' CIDMA '  QTDE: '
+                  WS-MAIOR '  TOTAL CIDADES: '
+                  WS-CTLIDO DELIMITED BY SIZE INTO WS-REL-LINHA
+           PERFORM 013-GRAVAR-LINHA
            .
        047-PROCESSAR-MENOR.
-           COMPUTE PORCEME = (OBITOME / ACIDME) * 100
+           IF ACIDME = ZERO
+              MOVE ZERO TO PORCEME
+           ELSE
+              COMPUTE PORCEME = (OBITOME / ACIDME) * 100
+           END-IF
            DISPLAY "------------------------------------------"
            DISPLAY "CIDADE COM MENOR PORCENTAGEM DE OBITOS..:  " CIDME
            DISPLAY "PORCENTAGEM OBITOS/ACIDENTE DESTA CIDADE:" PORCEME
                    "%"
+
+           STRING 'CIDADE COM MENOR PORCENT. OBITOS: ' CIDME
+                  '   PORCENT: ' PORCEME '%'
+                  DELIMITED BY SIZE INTO WS-REL-LINHA
+           PERFORM 013-GRAVAR-LINHA
+           .
+      *--------------------------------------------------------------*
+      *    ESTIMATIVA DO IMPACTO FINANCEIRO (R$) DOS ACIDENTES
+      *--------------------------------------------------------------*
+       048-PROCESSAR-CUSTOS.
+           MOVE WS-CUSTO-TOTAL TO WS-CUSTO-TOTAL-ED
+           DISPLAY "------------------------------------------"
+           DISPLAY "CUSTO TOTAL ESTIMADO DOS ACIDENTES......: "
+                    WS-CUSTO-TOTAL-ED
+
+           STRING 'CUSTO TOTAL ESTIMADO DOS ACIDENTES: '
+                  WS-CUSTO-TOTAL-ED
+                  DELIMITED BY SIZE INTO WS-REL-LINHA
+           PERFORM 013-GRAVAR-LINHA
+           .
+      *--------------------------------------------------------------*
+      *    RANKING TOP-5: MAIS ACIDENTES E MAIOR % DE ACIDENTES/OBITO
+      *--------------------------------------------------------------*
+       049-RANKING-TOP5.
+           DISPLAY "------------------------------------------"
+           DISPLAY "TOP 5 CIDADES - MAIOR QUANTIDADE DE ACIDENTES"
+
+           STRING 'TOP 5 CIDADES - MAIOR QTDE. DE ACIDENTES'
+                  DELIMITED BY SIZE INTO WS-REL-LINHA
+           PERFORM 013-GRAVAR-LINHA
+
+           SORT WS-TAB-RANK DESCENDING KEY RANK-ACD
+           PERFORM 050-IMPRIMIR-RANK-ACD
+                   VARYING IX-RANK FROM 1 BY 1
+                   UNTIL IX-RANK > 5 OR IX-RANK > WS-QTD-RANK
+
+           DISPLAY "------------------------------------------"
+           DISPLAY "TOP 5 CIDADES - MAIOR % DE OBITOS/ACIDENTE"
+
+           STRING 'TOP 5 CIDADES - MAIOR % DE OBITOS/ACIDENTE'
+                  DELIMITED BY SIZE INTO WS-REL-LINHA
+           PERFORM 013-GRAVAR-LINHA
+
+           SORT WS-TAB-RANK DESCENDING KEY RANK-PORCE
+           PERFORM 051-IMPRIMIR-RANK-PORCE
+                   VARYING IX-RANK FROM 1 BY 1
+                   UNTIL IX-RANK > 5 OR IX-RANK > WS-QTD-RANK
+           .
+       050-IMPRIMIR-RANK-ACD.
+           MOVE RANK-CIDADE(IX-RANK) TO CIDRANK
+           MOVE RANK-ESTADO(IX-RANK) TO UFRANK
+           MOVE RANK-ACD(IX-RANK)    TO ACDRANK
+           MOVE RANK-OBT(IX-RANK)    TO OBTRANK
+           MOVE RANK-PORCE(IX-RANK)  TO PORCERANK
+           DISPLAY WS-REG-RANKING
+
+           MOVE WS-REG-RANKING TO WS-REL-LINHA
+           PERFORM 013-GRAVAR-LINHA
+           .
+       051-IMPRIMIR-RANK-PORCE.
+           MOVE RANK-CIDADE(IX-RANK) TO CIDRANK
+           MOVE RANK-ESTADO(IX-RANK) TO UFRANK
+           MOVE RANK-ACD(IX-RANK)    TO ACDRANK
+           MOVE RANK-OBT(IX-RANK)    TO OBTRANK
+           MOVE RANK-PORCE(IX-RANK)  TO PORCERANK
+           DISPLAY WS-REG-RANKING
+
+           MOVE WS-REG-RANKING TO WS-REL-LINHA
+           PERFORM 013-GRAVAR-LINHA
            .
       *--------------------------------------------------------------*
       *    PROCEDIMENTOS FINAIS
@@ -251,9 +837,33 @@
            DISPLAY " *   TOTAIS DE CONTROLE - CGPRG007        *"
            DISPLAY " *----------------------------------------*"
            DISPLAY " * REGISTROS LIDOS    - SYSIN  = " WS-CTLIDO
+           DISPLAY " * REGISTROS REJEITADOS        = " WS-CTREJEITADOS
            DISPLAY " *========================================*"
+           IF WS-CTLIDO >= WS-CTLIDO-ALERTA
+              DISPLAY " *----------------------------------------*"
+              DISPLAY " * ATENCAO: WS-CTLIDO PROXIMO DO LIMITE   *"
+              DISPLAY " * DA PIC 9(06) - REVISAR O VOLUME DA     *"
+              DISPLAY " * DECK DE ENTRADA                        *"
+           END-IF
            DISPLAY " *----------------------------------------*"
            DISPLAY " *      TERMINO NORMAL DO CGPRG007        *"
            DISPLAY " *----------------------------------------*"
+
+           MOVE WS-REL-TRACO            TO REG-REL-CIDADES
+           WRITE REG-REL-CIDADES
+           STRING 'TOTAL DE REGISTROS LIDOS NA SYSIN: ' WS-CTLIDO
+                  DELIMITED BY SIZE INTO WS-REL-LINHA
+           PERFORM 013-GRAVAR-LINHA
+           .
+      *--------------------------------------------------------------*
+      *    FECHAMENTO DO RELATORIO EM DISCO
+      *--------------------------------------------------------------*
+       095-FECHAR-RELATORIO.
+
+           CLOSE REL-CIDADES
+           IF WS-MASTER-ABERTO = 'S'
+              CLOSE CIDADES-MASTER
+           END-IF
+           CLOSE ARQ-CKPOINT
            .
       *---------------> FIM DO PROGRAMA CGPRG007 <-------------------*
