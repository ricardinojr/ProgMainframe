@@ -28,7 +28,10 @@
       *-----> VARIAVEIS AUXILIARES UTILIZADA NO PROCESSAMENTO
        01  WS-AREA-AUX.
            05  WS-FIM                 PIC X(01).
-           05  WS-CTLIDO              PIC 9(02).
+           05  WS-CTLIDO              PIC 9(06).
+           05  WS-CTLIDO-ALERTA       PIC 9(06)   VALUE 950000.
+           05  WS-CTREJEITADOS        PIC 9(06).
+           05  WS-REG-VALIDO          PIC X(01).
            05  WS-MEDIA               PIC 9(02)V99.
            05  AS-DATA                PIC 9(08).
            05  AS-PORCE               PIC 99V9999.
@@ -45,6 +48,24 @@
            05  WS-PORCEME             PIC ZZ9,99999.
            05  PORCEA                 PIC ZZ9,99.
            05  CIDMEO                 PIC 9(05).
+           05  WS-CUSTO-ACIDENTE      PIC 9(07)V99.
+           05  WS-CUSTO-OBITO         PIC 9(07)V99.
+           05  WS-CUSTO-CIDADE        PIC 9(12)V99.
+           05  WS-CUSTO-TOTAL         PIC 9(12)V99.
+           05  WS-CUSTO-TOTAL-ED      PIC $ZZZ.ZZZ.ZZZ.ZZ9,99.
+           05  WS-ACD-TOTAL           PIC 9(07).
+           05  WS-ACD-TOTAL-ED        PIC Z.ZZZ.ZZ9.
+           05  WS-CTBAFO              PIC 9(06).
+           05  WS-ACD-BAFO            PIC 9(06).
+           05  WS-ACD-BAFO-ED         PIC Z99.999.
+           05  WS-OBT-BAFO            PIC 9(06).
+           05  WS-OBT-BAFO-ED         PIC Z99.999.
+           05  PORCE-BAFO             PIC 99V9999.
+           05  WS-PORCE-BAFO          PIC ZZ9,99.
+      *-----> ENTRADA - PARAMETROS DE CUSTO, VIA SYSIN (1O. CARTAO)
+       01  WS-REG-PARM-CUSTO.
+           05 WS-PARM-CUSTO-ACID  PIC 9(07)V99.
+           05 WS-PARM-CUSTO-OBIT  PIC 9(07)V99.
       *-----> ENTRADA - DADOS VIA SYSIN (NO JCL DE EXECUCAO)
        01  WS-REG-SYSIN.
            05 WS-CIDADE           PIC 9(05).
@@ -68,6 +89,32 @@
            05 FILLER              PIC X(04)        VALUE SPACES.
            05 PACIDS              PIC ZZ9,99.
            05 FILLER              PIC X(01)        VALUE '%'.
+           05 FILLER              PIC X(04)        VALUE SPACES.
+           05 CUSTOEST            PIC $ZZZ.ZZZ.ZZZ.ZZ9,99.
+      *-----> TABELA DAS CIDADES, PARA O RANKING TOP-5 DO 049
+       01  WS-TAB-RANKING.
+           05  WS-QTD-RANK            PIC 9(04)        VALUE ZERO.
+           05  WS-TAB-RANK OCCURS 500 TIMES
+                   ASCENDING KEY IS RANK-ACD
+                   DESCENDING KEY IS RANK-PORCE
+                   INDEXED BY IX-RANK.
+               10  RANK-CIDADE        PIC 9(05).
+               10  RANK-ESTADO        PIC X(02).
+               10  RANK-ACD           PIC 9(04).
+               10  RANK-OBT           PIC 9(04).
+               10  RANK-PORCE         PIC 99V9999.
+      *-----> LINHA DE SAIDA DO RANKING TOP-5
+       01  WS-REG-RANKING.
+           05 CIDRANK              PIC 99999.
+           05 FILLER               PIC X(01)        VALUE '-'.
+           05 UFRANK                PIC XX.
+           05 FILLER                PIC X(03)        VALUE SPACES.
+           05 ACDRANK               PIC Z.ZZ9.
+           05 FILLER                PIC X(02)        VALUE SPACES.
+           05 OBTRANK               PIC Z.ZZ9.
+           05 FILLER                PIC X(02)        VALUE SPACES.
+           05 PORCERANK             PIC ZZ9,99.
+           05 FILLER                PIC X(01)        VALUE '%'.
        01  FILLER                 PIC X(35)        VALUE
            '****** FIM DA WORKING-STORAGE *****'.
       *
@@ -87,8 +134,11 @@
            MOVE WS-CIDADE        TO CIDMEO
            PERFORM 030-PROCESSAR UNTIL WS-FIM = 'S'
            PERFORM 040-PROCESSAR-SP
+           PERFORM 042-PROCESSAR-BAFO
            PERFORM 045-PROCESSAR-MAIOR
            PERFORM 047-PROCESSAR-MENOR
+           PERFORM 048-PROCESSAR-CUSTOS
+           PERFORM 049-RANKING-TOP5
            PERFORM 090-TERMINAR
            STOP RUN
            .
@@ -102,9 +152,24 @@
            DISPLAY "ESTATISTICAS - DATA DO CALCULO: " AS-DATA(7:2) "/"
                     AS-DATA(5:2) "/2" AS-DATA(2:3)
            DISPLAY "-------------------------------------------"
+           PERFORM 007-LER-PARM-CUSTO
            PERFORM 025-LER-SYSIN
            .
       *--------------------------------------------------------------*
+      *    LEITURA DO CARTAO DE PARAMETROS - CUSTO MEDIO DE ACIDENTE
+      *    E DE OBITO, USADOS PARA ESTIMAR O IMPACTO FINANCEIRO (R$)
+      *--------------------------------------------------------------*
+       007-LER-PARM-CUSTO.
+
+           ACCEPT WS-REG-PARM-CUSTO FROM SYSIN
+
+           MOVE WS-PARM-CUSTO-ACID  TO WS-CUSTO-ACIDENTE
+           MOVE WS-PARM-CUSTO-OBIT  TO WS-CUSTO-OBITO
+
+           DISPLAY "CUSTO MEDIO POR ACIDENTE.......: " WS-CUSTO-ACIDENTE
+           DISPLAY "CUSTO MEDIO POR OBITO..........: " WS-CUSTO-OBITO
+           .
+      *--------------------------------------------------------------*
       *    LEITURA DADOS DA SYSIN
       *--------------------------------------------------------------*
        025-LER-SYSIN.
@@ -114,7 +179,44 @@
            IF WS-REG-SYSIN = ALL '9'
               MOVE   'S'     TO  WS-FIM
            ELSE
-              ADD 1  TO WS-CTLIDO
+              PERFORM 027-VALIDAR-SYSIN
+              IF WS-REG-VALIDO = 'S'
+                 ADD 1  TO WS-CTLIDO
+              ELSE
+                 ADD 1  TO WS-CTREJEITADOS
+                 PERFORM 025-LER-SYSIN
+              END-IF
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    VALIDA O REGISTRO LIDO DA SYSIN ANTES DE PROCESSAR
+      *--------------------------------------------------------------*
+       027-VALIDAR-SYSIN.
+
+           MOVE 'S' TO WS-REG-VALIDO
+
+           IF WS-BAFOMETRO NOT = 'S' AND WS-BAFOMETRO NOT = 'N'
+              MOVE 'N' TO WS-REG-VALIDO
+              DISPLAY "*** REGISTRO REJEITADO - CIDADE " WS-CIDADE
+                       " - WS-BAFOMETRO INVALIDO: " WS-BAFOMETRO
+           END-IF
+
+           IF WS-QTD-VEICULOS = ZERO
+              MOVE 'N' TO WS-REG-VALIDO
+              DISPLAY "*** REGISTRO REJEITADO - CIDADE " WS-CIDADE
+                       " - WS-QTD-VEICULOS ZERADO"
+           END-IF
+
+           IF WS-QTD-ACIDENTES = ZERO
+              MOVE 'N' TO WS-REG-VALIDO
+              DISPLAY "*** REGISTRO REJEITADO - CIDADE " WS-CIDADE
+                       " - WS-QTD-ACIDENTES ZERADO"
+           END-IF
+
+           IF WS-QTD-ACIDENTES > WS-QTD-VEICULOS
+              MOVE 'N' TO WS-REG-VALIDO
+              DISPLAY "*** REGISTRO REJEITADO - CIDADE " WS-CIDADE
+                       " - WS-QTD-ACIDENTES MAIOR QUE WS-QTD-VEICULOS"
            END-IF
            .
       *--------------------------------------------------------------*
@@ -129,6 +231,13 @@
               ADD AS-PORCE TO PORCE-SP
            END-IF
 
+           ADD WS-QTD-ACIDENTES TO WS-ACD-TOTAL
+           IF WS-BAFOMETRO = 'S'
+              ADD 1                 TO WS-CTBAFO
+              ADD WS-QTD-ACIDENTES  TO WS-ACD-BAFO
+              ADD WS-QTD-OBITOS     TO WS-OBT-BAFO
+           END-IF
+
            IF MAIOR < WS-QTD-ACIDENTES
               MOVE WS-QTD-ACIDENTES TO MAIOR
               MOVE WS-CIDADE        TO CIDMA
@@ -150,12 +259,35 @@
            MOVE WS-QTD-OBITOS    TO QTOBITOS
            MOVE AS-PORCE         TO PACIDS
 
+           COMPUTE WS-CUSTO-CIDADE =
+                   (WS-QTD-ACIDENTES * WS-CUSTO-ACIDENTE)
+                   + (WS-QTD-OBITOS * WS-CUSTO-OBITO)
+           ADD WS-CUSTO-CIDADE   TO WS-CUSTO-TOTAL
+           MOVE WS-CUSTO-CIDADE  TO CUSTOEST
+
+           IF WS-QTD-RANK < 500
+              ADD 1 TO WS-QTD-RANK
+              SET IX-RANK               TO WS-QTD-RANK
+              MOVE WS-CIDADE            TO RANK-CIDADE(IX-RANK)
+              MOVE WS-ESTADO            TO RANK-ESTADO(IX-RANK)
+              MOVE WS-QTD-ACIDENTES     TO RANK-ACD(IX-RANK)
+              MOVE WS-QTD-OBITOS        TO RANK-OBT(IX-RANK)
+              MOVE PORCEA               TO RANK-PORCE(IX-RANK)
+           ELSE
+              DISPLAY "*** WS-TAB-RANK CHEIA (500) - CIDADE " WS-CIDADE
+                       " NAO ENTRA NO RANKING TOP-5"
+           END-IF
+
            DISPLAY WS-REG-SYSOUT
 
            PERFORM 025-LER-SYSIN
            .
        040-PROCESSAR-SP.
-           COMPUTE PORCE-SP = PORCE-SP / AS-CID-SP
+           IF AS-CID-SP = ZERO
+              MOVE ZERO TO PORCE-SP
+           ELSE
+              COMPUTE PORCE-SP = PORCE-SP / AS-CID-SP
+           END-IF
            MOVE PORCE-SP    TO WS-PORCE-SP
            MOVE AS-ACD-SP   TO WS-ACD-SP
            DISPLAY "-----------------------------------------"
@@ -166,6 +298,32 @@
            DISPLAY "QTDE. DE CIDADES DE SP PESQUISADAS......: "
                     AS-CID-SP
            .
+      *--------------------------------------------------------------*
+      *    RESUMO DOS REGISTROS COM BAFOMETRO POSITIVO (ENVOLVENDO
+      *    CONSUMO DE ALCOOL) E SEU PESO NO TOTAL DE ACIDENTES
+      *--------------------------------------------------------------*
+       042-PROCESSAR-BAFO.
+           IF WS-ACD-TOTAL = ZERO
+              MOVE ZERO TO PORCE-BAFO
+           ELSE
+              COMPUTE PORCE-BAFO = (WS-ACD-BAFO / WS-ACD-TOTAL) * 100
+           END-IF
+           MOVE PORCE-BAFO  TO WS-PORCE-BAFO
+           MOVE WS-ACD-BAFO TO WS-ACD-BAFO-ED
+           MOVE WS-OBT-BAFO TO WS-OBT-BAFO-ED
+           MOVE WS-ACD-TOTAL TO WS-ACD-TOTAL-ED
+           DISPLAY "-----------------------------------------"
+           DISPLAY "QTDE. DE CIDADES COM BAFOMETRO POSITIVO.: "
+                    WS-CTBAFO
+           DISPLAY "QTDE. DE ACIDENTES COM BAFOMETRO POSITIVO: "
+                    WS-ACD-BAFO-ED
+           DISPLAY "QTDE. DE OBITOS COM BAFOMETRO POSITIVO..: "
+                    WS-OBT-BAFO-ED
+           DISPLAY "QTDE. TOTAL DE ACIDENTES NO PERIODO......: "
+                    WS-ACD-TOTAL-ED
+           DISPLAY "% DE ACIDENTES COM ENVOLVIMENTO DE ALCOOL: "
+                    WS-PORCE-BAFO "%"
+           .
        045-PROCESSAR-MAIOR.
            MOVE MAIOR TO WS-MAIOR
            DISPLAY "------------------------------------------"
@@ -182,6 +340,55 @@
                    "%"
            .
       *--------------------------------------------------------------*
+      *    ESTIMATIVA DO IMPACTO FINANCEIRO (R$) DOS ACIDENTES
+      *--------------------------------------------------------------*
+       048-PROCESSAR-CUSTOS.
+           MOVE WS-CUSTO-TOTAL TO WS-CUSTO-TOTAL-ED
+           DISPLAY "------------------------------------------"
+           DISPLAY "CUSTO TOTAL ESTIMADO DOS ACIDENTES......: "
+                    WS-CUSTO-TOTAL-ED
+           .
+      *--------------------------------------------------------------*
+      *    RANKING TOP-5 CIDADES - MAIS ACIDENTES E MAIOR PERCENTUAL
+      *    DE OBITOS POR ACIDENTE, VIA SORT DA WS-TAB-RANK EM MEMORIA
+      *--------------------------------------------------------------*
+       049-RANKING-TOP5.
+
+           SORT WS-TAB-RANK ON DESCENDING KEY RANK-ACD
+
+           DISPLAY "------------------------------------------"
+           DISPLAY "TOP 5 CIDADES COM MAIS ACIDENTES"
+           DISPLAY "------------------------------------------"
+           PERFORM 050-IMPRIMIR-RANK-ACD
+              VARYING IX-RANK FROM 1 BY 1
+              UNTIL IX-RANK > 5 OR IX-RANK > WS-QTD-RANK
+
+           SORT WS-TAB-RANK ON DESCENDING KEY RANK-PORCE
+
+           DISPLAY "------------------------------------------"
+           DISPLAY "TOP 5 CIDADES COM MAIOR PERCENTUAL DE OBITOS"
+           DISPLAY "------------------------------------------"
+           PERFORM 051-IMPRIMIR-RANK-PORCE
+              VARYING IX-RANK FROM 1 BY 1
+              UNTIL IX-RANK > 5 OR IX-RANK > WS-QTD-RANK
+           .
+       050-IMPRIMIR-RANK-ACD.
+           MOVE RANK-CIDADE(IX-RANK)  TO CIDRANK
+           MOVE RANK-ESTADO(IX-RANK)  TO UFRANK
+           MOVE RANK-ACD(IX-RANK)     TO ACDRANK
+           MOVE RANK-OBT(IX-RANK)     TO OBTRANK
+           MOVE RANK-PORCE(IX-RANK)   TO PORCERANK
+           DISPLAY WS-REG-RANKING
+           .
+       051-IMPRIMIR-RANK-PORCE.
+           MOVE RANK-CIDADE(IX-RANK)  TO CIDRANK
+           MOVE RANK-ESTADO(IX-RANK)  TO UFRANK
+           MOVE RANK-ACD(IX-RANK)     TO ACDRANK
+           MOVE RANK-OBT(IX-RANK)     TO OBTRANK
+           MOVE RANK-PORCE(IX-RANK)   TO PORCERANK
+           DISPLAY WS-REG-RANKING
+           .
+      *--------------------------------------------------------------*
       *    PROCEDIMENTOS FINAIS
       *--------------------------------------------------------------*
        090-TERMINAR.
@@ -190,7 +397,14 @@
            DISPLAY " *   TOTAIS DE CONTROLE - CGPRG006        *"
            DISPLAY " *----------------------------------------*"
            DISPLAY " * REGISTROS LIDOS    - SYSIN  = " WS-CTLIDO
+           DISPLAY " * REGISTROS REJEITADOS        = " WS-CTREJEITADOS
            DISPLAY " *========================================*"
+           IF WS-CTLIDO >= WS-CTLIDO-ALERTA
+              DISPLAY " *----------------------------------------*"
+              DISPLAY " * ATENCAO: WS-CTLIDO PROXIMO DO LIMITE   *"
+              DISPLAY " * DA PIC 9(06) - REVISAR O VOLUME DA     *"
+              DISPLAY " * DECK DE ENTRADA                        *"
+           END-IF
            DISPLAY " *----------------------------------------*"
            DISPLAY " *      TERMINO NORMAL DO CGPRG006        *"
            DISPLAY " *----------------------------------------*"
